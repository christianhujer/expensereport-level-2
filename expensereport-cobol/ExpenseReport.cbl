@@ -1,107 +1,807 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXPENSE-REPORT.
-
-       DATA DIVISION.
-            WORKING-STORAGE SECTION.
-            01 TOTAL PIC 9(10) VALUE 0.
-            01 MEALS PIC 9(10) VALUE 0.
-            01 EXPENSENAME PIC A(11).
-            01 MOEMARKER PIC A(1).
-            01 WS-TABLE.
-                05 WS-EXPENSES OCCURS 5 TIMES INDEXED BY I.
-                    10 WS-TYPE PIC 9(1).
-                    10 WS-AMOUNT PIC 9(10).
-            01 FORMATTED-INT PIC Z(04)9.
-            01 HTML-MODE PIC 9(1) VALUE 1.
-
-       PROCEDURE DIVISION.
-           MOVE 1 TO WS-TYPE(1)
-           MOVE 1 TO WS-TYPE(2)
-           MOVE 2 TO WS-TYPE(3)
-           MOVE 2 TO WS-TYPE(4)
-           MOVE 3 TO WS-TYPE(5)
-           MOVE 5000 TO WS-AMOUNT(1)
-           MOVE 5001 TO WS-AMOUNT(2)
-           MOVE 1000 TO WS-AMOUNT(3)
-           MOVE 1001 TO WS-AMOUNT(4)
-           MOVE 4 TO WS-AMOUNT(5)
-           PERFORM PRINTREPORT
-           STOP RUN.
-
-       PRINTREPORT.
-           IF HTML-MODE = 1
-               DISPLAY '<!DOCTYPE html>'
-               DISPLAY '<html lang="en">'
-               DISPLAY '<head>'
-               DISPLAY '<title>Expense Report</title>'
-               DISPLAY '</head>'
-               DISPLAY '<body>'
-               DISPLAY '<h1>Expense Report</h1>'
-           ELSE
-               DISPLAY 'Expenses: '
-           END-IF.
-
-           IF HTML-MODE = 1
-               DISPLAY '<table>'
-               DISPLAY '<thead>'
-               DISPLAY '<tr>'
-               DISPLAY '<th scope="col">Type</th>'
-               DISPLAY '<th scope="col">Amount</th>'
-               DISPLAY '<th scope="col">Over Limit</th>'
-               DISPLAY '</tr>'
-               DISPLAY '</thead>'
-               DISPLAY '<tbody>'
-           END-IF
-           MOVE 1 TO I
-           PERFORM SHOWEXPENSEDETAIL
-           IF HTML-MODE = 1
-               DISPLAY '</tbody>'
-               DISPLAY '</table>'
-           END-IF.
-           MOVE MEALS TO FORMATTED-INT
-           IF HTML-MODE = 1
-               DISPLAY "<p>Meals: "FORMATTED-INT"</p>"
-           ELSE
-               DISPLAY "Meals: "FORMATTED-INT
-           END-IF.
-           MOVE TOTAL TO FORMATTED-INT
-           IF HTML-MODE = 1
-               DISPLAY "<p>Total: "FORMATTED-INT"</p>"
-           ELSE
-               DISPLAY "Total: "FORMATTED-INT
-           END-IF.
-           IF HTML-MODE = 1
-               DISPLAY '</body>'
-               DISPLAY '</html>'
-           END-IF.
-
-       SHOWEXPENSEDETAIL.
-           IF WS-TYPE(I) = 1 OR 2
-               ADD WS-AMOUNT(I) TO MEALS
-           END-IF
-           EVALUATE WS-TYPE(I)
-               WHEN 1 MOVE 'Dinner'      TO EXPENSENAME
-               WHEN 2 MOVE 'Breakfast'   TO EXPENSENAME
-               WHEN 3 MOVE 'Car Rental'  TO EXPENSENAME
-           END-EVALUATE.
-           IF WS-TYPE(I) = 1 AND WS-AMOUNT(I) > 5000
-           OR WS-TYPE(I) = 2 AND WS-AMOUNT(I) > 1000
-               MOVE 'X' TO MOEMARKER
-           ELSE
-               MOVE ' ' TO MOEMARKER
-           END-IF.
-           MOVE WS-AMOUNT(I) TO FORMATTED-INT
-           IF HTML-MODE = 1
-               DISPLAY "<tr>"
-               DISPLAY "<td>"EXPENSENAME"</td>"
-               DISPLAY "<td>"FORMATTED-INT"</td>"
-               DISPLAY "<td>"MOEMARKER"</td>"
-               DISPLAY "</tr>"
-           ELSE
-               DISPLAY EXPENSENAME FORMATTED-INT ' ' MOEMARKER
-           END-IF
-           ADD WS-AMOUNT(I) TO TOTAL
-           IF I < 5
-               ADD 1 TO I
-               PERFORM SHOWEXPENSEDETAIL
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EXPENSE-REPORT.
+000030 AUTHOR. D. KOWALSKI.
+000040 INSTALLATION. FINANCE SYSTEMS.
+000050 DATE-WRITTEN. 01/15/1998.
+000060 DATE-COMPILED.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    --------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------  ----  ------------------------------------------
+000120*    01/15/1998 DK    ORIGINAL PROGRAM.  SINGLE EMPLOYEE, LINE
+000130*                     ITEMS COMPILED IN, HTML REPORT ONLY.
+000140*    08/08/2026 DK    LINE ITEMS NOW READ FROM EXPFILE INSTEAD
+000150*                     OF BEING COMPILED IN.  TABLE SIZE GROWS
+000160*                     WITH THE INPUT (OCCURS DEPENDING ON).
+000170*    08/08/2026 DK    OVER-LIMIT CHECK NOW ALSO COVERS CAR
+000180*                     RENTAL (TYPE 3), NOT JUST DINNER/BREAKFAST.
+000190*    08/08/2026 DK    PER-DIEM LIMITS MOVED OUT OF THE CODE AND
+000200*                     INTO LIMFILE, A RATE TABLE KEYED BY TYPE
+000210*                     AND EFFECTIVE DATE, LOADED AT STARTUP.
+000220*    08/08/2026 DK    ADDED BATCH PROCESSING: HDRFILE DRIVES ONE
+000230*                     REPORT PER EMPLOYEE, FOLLOWED BY A RUN
+000240*                     SUMMARY (REPORT COUNT, GRAND TOTAL, AND
+000250*                     OVER-LIMIT LINE COUNT).
+000260*    08/08/2026 DK    ADDED A CSV OUTPUT MODE, SELECTED AT RUN
+000270*                     TIME FROM THE COMMAND LINE PARAMETER
+000280*                     INSTEAD OF RECOMPILING THE HTML-MODE
+000290*                     SWITCH.
+000300*    08/08/2026 DK    OVER-LIMIT LINES ARE NOW ALSO WRITTEN TO
+000310*                     EXCFILE, A SEPARATE EXCEPTIONS-ONLY QUEUE
+000320*                     FOR MANAGER APPROVAL.
+000330*    08/08/2026 DK    HDRFILE NOW CARRIES EMPLOYEE ID, NAME,
+000340*                     DEPARTMENT AND TRIP DATES, PRINTED ABOVE
+000350*                     THE REPORT IN BOTH HTML AND TEXT MODE.
+000360*    08/08/2026 DK    WS-AMOUNT NOW CARRIES CENTS (V99) AND EACH
+000370*                     LINE CARRIES A CURRENCY CODE.  AMOUNTS ARE
+000380*                     DISPLAYED WITH A DECIMAL POINT AND THE
+000390*                     CURRENCY CODE INSTEAD OF A BARE INTEGER.
+000400*    08/08/2026 DK    ADDED CKPFILE CHECKPOINTING SO A RESTARTED
+000410*                     BATCH RUN PICKS UP AFTER THE LAST EMPLOYEE
+000420*                     PROCESSED INSTEAD OF REPROCESSING THE RUN.
+000430*    08/08/2026 DK    ADDED GLFILE, A GENERAL LEDGER EXTRACT
+000440*                     WITH ACCOUNT/COST-CENTER MAPPING, PLUS A
+000450*                     RECONCILIATION CHECK AGAINST TOTAL BEFORE
+000460*                     THE RUN IS CONSIDERED COMPLETE.
+000470*
+000480 ENVIRONMENT DIVISION.
+000490 CONFIGURATION SECTION.
+000500 SOURCE-COMPUTER. IBM-370.
+000510 OBJECT-COMPUTER. IBM-370.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT HDRFILE ASSIGN TO "HDRFILE"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-HDRFILE-STATUS.
+
+000570     SELECT EXPFILE ASSIGN TO "EXPFILE"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-EXPFILE-STATUS.
+
+000600     SELECT LIMFILE ASSIGN TO "LIMFILE"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-LIMFILE-STATUS.
+
+000630     SELECT OPTIONAL CKPFILE ASSIGN TO "CKPFILE"
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS WS-CKPFILE-STATUS.
+
+000660     SELECT EXCFILE ASSIGN TO "EXCFILE"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-EXCFILE-STATUS.
+
+000690     SELECT GLFILE ASSIGN TO "GLFILE"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-GLFILE-STATUS.
+
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  HDRFILE
+000750     LABEL RECORDS ARE STANDARD
+000760     DATA RECORD IS EMPHDR-RECORD.
+000770     COPY EMPHDR.
+
+000780 FD  EXPFILE
+000790     LABEL RECORDS ARE STANDARD
+000800     DATA RECORD IS EXPLINE-RECORD.
+000810     COPY EXPLINE.
+
+000820 FD  LIMFILE
+000830     LABEL RECORDS ARE STANDARD
+000840     DATA RECORD IS EXPLIM-RECORD.
+000850     COPY EXPLIM.
+
+000860 FD  CKPFILE
+000870     LABEL RECORDS ARE STANDARD
+000880     DATA RECORD IS CKPT-RECORD.
+000890     COPY CKPTREC.
+
+000900 FD  EXCFILE
+000910     LABEL RECORDS ARE STANDARD
+000920     DATA RECORD IS EXCFILE-RECORD.
+000930     COPY EXCREC.
+
+000940 FD  GLFILE
+000950     LABEL RECORDS ARE STANDARD
+000960     DATA RECORD IS GLEXT-RECORD.
+000970     COPY GLEXTREC.
+
+000980 WORKING-STORAGE SECTION.
+000990*
+001000*    RUN-TIME MODE / DATE
+001010*
+001020 01  WS-RUN-PARM                 PIC X(10).
+001030 01  WS-RUN-DATE                 PIC 9(08).
+001040 01  WS-REPORT-MODE              PIC X(01) VALUE 'H'.
+001050     88  HTML-MODE-ON                     VALUE 'H'.
+001060     88  CSV-MODE-ON                      VALUE 'C'.
+
+001070*
+001080*    END-OF-FILE AND CONDITION SWITCHES
+001090*
+001100 01  WS-SWITCHES.
+001110     05  WS-HDRFILE-EOF-SW       PIC X(01) VALUE 'N'.
+001120         88  HDRFILE-EOF                   VALUE 'Y'.
+001130     05  WS-EXPFILE-EOF-SW       PIC X(01) VALUE 'N'.
+001140         88  EXPFILE-EOF                   VALUE 'Y'.
+001150     05  WS-LIMFILE-EOF-SW       PIC X(01) VALUE 'N'.
+001160         88  LIMFILE-EOF                   VALUE 'Y'.
+001170     05  WS-CKPFILE-EOF-SW       PIC X(01) VALUE 'N'.
+001180         88  CKPFILE-EOF                   VALUE 'Y'.
+001181     05  WS-GLFILE-EOF-SW        PIC X(01) VALUE 'N'.
+001182         88  GLFILE-EOF                    VALUE 'Y'.
+001190     05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+001200         88  RESTART-POINT-FOUND           VALUE 'Y'.
+001210     05  WS-RECON-ERROR-SW       PIC X(01) VALUE 'N'.
+001220         88  RECON-ERROR-FOUND             VALUE 'Y'.
+001222     05  WS-MIXED-CURRENCY-SW    PIC X(01) VALUE 'N'.
+001224         88  MIXED-CURRENCY-FOUND          VALUE 'Y'.
+
+001230 01  WS-FILE-STATUSES.
+001240     05  WS-HDRFILE-STATUS       PIC X(02).
+001250     05  WS-EXPFILE-STATUS       PIC X(02).
+001260     05  WS-LIMFILE-STATUS       PIC X(02).
+001270     05  WS-CKPFILE-STATUS       PIC X(02).
+001280     05  WS-EXCFILE-STATUS       PIC X(02).
+001290     05  WS-GLFILE-STATUS        PIC X(02).
+
+001291*
+001292*    WORK AREA FOR 1010-CHECK-FILE-STATUS, THE COMMON MANDATORY-
+001293*    FILE-OPEN CHECK PERFORMED FOR EACH DRIVING/REFERENCE FILE.
+001294*
+001295 01  WS-CHECK-FILE-NAME          PIC X(08).
+001296 01  WS-CHECK-STATUS             PIC X(02).
+
+001300*
+001310*    REPORT TOTALS AND DISPLAY FIELDS
+001320*
+001330 01  TOTAL                       PIC 9(10)V99 VALUE 0.
+001340 01  MEALS                       PIC 9(10)V99 VALUE 0.
+001350 01  EXPENSENAME                 PIC A(11).
+001360 01  MOEMARKER                   PIC A(01).
+001370 01  WS-TRIP-CURRENCY            PIC X(03) VALUE SPACES.
+001380 01  WS-FORMATTED-AMOUNT         PIC Z(07)9.99.
+001390 01  WS-FORMATTED-LIMIT          PIC Z(07)9.99.
+001395 01  WS-FORMATTED-TOTAL          PIC Z(09)9.99.
+
+001400*
+001410*    CURRENT EMPLOYEE / TRIP HEADER (MOVED IN FROM HDRFILE)
+001420*
+001440     COPY EMPHDR REPLACING EMPHDR-RECORD BY WS-CURRENT-HEADER.
+
+001450*
+001460*    EXPENSE LINE ITEM TABLE FOR THE EMPLOYEE CURRENTLY BEING
+001470*    REPORTED.  SIZED BY OCCURS DEPENDING ON SO A TRIP IS NO
+001480*    LONGER CAPPED AT A FIXED NUMBER OF LINE ITEMS.
+001490*
+001500 01  WS-EXPENSE-COUNT            PIC 9(04) VALUE 0.
+001510 01  WS-TABLE.
+001520     05  WS-EXPENSES OCCURS 1 TO 500 TIMES
+001530             DEPENDING ON WS-EXPENSE-COUNT
+001540             INDEXED BY I.
+001550         10  WS-TYPE             PIC 9(01).
+001560         10  WS-AMOUNT           PIC 9(08)V99.
+001570         10  WS-CURRENCY         PIC X(03).
+
+001580*
+001590*    PER-DIEM / POLICY LIMIT TABLE, LOADED FROM LIMFILE AT
+001600*    STARTUP AND HELD IN MEMORY FOR THE LIFE OF THE RUN.
+001610*
+001620 01  WS-LIMIT-COUNT              PIC 9(04) VALUE 0.
+001630 01  WS-LIMIT-TABLE.
+001640     05  WS-LIMITS OCCURS 1 TO 100 TIMES
+001650             DEPENDING ON WS-LIMIT-COUNT
+001660             INDEXED BY LX.
+001670         10  WS-LIM-TYPE         PIC 9(01).
+001680         10  WS-LIM-EFF-DATE     PIC 9(08).
+001690         10  WS-LIM-AMOUNT       PIC 9(08)V99.
+001700 01  WS-LOOKUP-LIMIT             PIC 9(08)V99.
+001710 01  WS-LOOKUP-EFF-DATE          PIC 9(08).
+
+001720*
+001730*    GENERAL LEDGER ACCOUNT / COST CENTER MAP, ONE ENTRY PER
+001740*    EXPENSE TYPE.  SMALL AND STABLE ENOUGH TO CARRY AS A
+001750*    COMPILED TABLE RATHER THAN ANOTHER FILE TO MAINTAIN.
+001760*
+001770 01  WS-GLMAP-VALUES.
+001780     05  FILLER                  PIC X(17) VALUE
+001790         '16001000000TRAVEL'.
+001800     05  FILLER                  PIC X(17) VALUE
+001810         '26002000000TRAVEL'.
+001820     05  FILLER                  PIC X(17) VALUE
+001830         '36003000000TRAVEL'.
+001840 01  WS-GLMAP-TABLE REDEFINES WS-GLMAP-VALUES.
+001850     05  WS-GLMAP-ENTRY OCCURS 3 TIMES.
+001860         10  WS-GLMAP-TYPE       PIC 9(01).
+001870         10  WS-GLMAP-ACCOUNT    PIC X(10).
+001880         10  WS-GLMAP-CC         PIC X(06).
+001890 01  WS-GL-LOOKUP-ACCOUNT        PIC X(10).
+001900 01  WS-GL-LOOKUP-CC             PIC X(06).
+001910 01  WS-GL-EXTRACT-TOTAL         PIC 9(10)V99 VALUE 0.
+
+001920*
+001930*    CHECKPOINT / RESTART WORK AREAS
+001940*
+001945*    WS-HDR-REC-NUM IS THE ORDINAL POSITION OF THE HDRFILE RECORD
+001946*    CURRENTLY IN HAND (1, 2, 3, ...) -- HDRFILE ARRIVES IN
+001947*    WHATEVER ORDER OPS BUILT THE BATCH IN, NOT NECESSARILY
+001948*    SORTED BY EMPLOYEE ID, SO RESTART POSITION MUST BE TRACKED
+001949*    BY RECORD COUNT RATHER THAN BY COMPARING EMPLOYEE IDS.
+001950 01  WS-HDR-REC-NUM              PIC 9(06) VALUE 0.
+001951 01  WS-RESTART-INFO.
+001960     05  WS-RESTART-LAST-EMP-ID  PIC X(06) VALUE SPACES.
+001970     05  WS-RESTART-RPT-COUNT    PIC 9(06) VALUE 0.
+001980     05  WS-RESTART-GRAND-TOTAL  PIC 9(10)V99 VALUE 0.
+001990     05  WS-RESTART-EXCP-COUNT   PIC 9(06) VALUE 0.
+001991     05  WS-RESTART-GRAND-CURR   PIC X(03) VALUE SPACES.
+001992     05  WS-RESTART-MIXED-SW     PIC X(01) VALUE 'N'.
+001993         88  WS-RESTART-MIXED-FOUND        VALUE 'Y'.
+
+002000*
+002010*    BATCH RUN CONTROL TOTALS (REPORTED IN THE RUN SUMMARY)
+002020*
+002030 01  WS-RUN-TOTALS.
+002040     05  WS-REPORT-COUNT         PIC 9(06) VALUE 0.
+002050     05  WS-GRAND-TOTAL          PIC 9(10)V99 VALUE 0.
+002055     05  WS-GRAND-CURRENCY       PIC X(03) VALUE SPACES.
+002060     05  WS-EXCEPTION-COUNT      PIC 9(06) VALUE 0.
+002070     05  WS-EMP-EXCEPTION-COUNT  PIC 9(06) VALUE 0.
+
+002080*
+002090*    SUBSCRIPTS
+002100*
+002110 01  GLX                         PIC 9(04) VALUE 0.
+002120 01  GMX                         PIC 9(01) VALUE 0.
+
+002130 PROCEDURE DIVISION.
+002140*****************************************************
+002150*  0000-MAINLINE                                      *
+002160*****************************************************
+002170 0000-MAINLINE.
+002180     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002190     PERFORM 2000-PROCESS-ONE-EMPLOYEE THRU 2000-EXIT
+002200         UNTIL HDRFILE-EOF
+002205     PERFORM 5500-RECONCILE-GL-EXTRACT THRU 5500-EXIT
+002210     PERFORM 8000-PRINT-RUN-SUMMARY THRU 8000-EXIT
+002220     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002230     GOBACK.
+
+002240*****************************************************
+002250*  1000-INITIALIZE -- OPEN FILES, LOAD REFERENCE       *
+002260*  TABLES, ESTABLISH RESTART POINT, PRIME THE FIRST    *
+002270*  READ OF EACH DRIVING FILE.                          *
+002280*****************************************************
+002290 1000-INITIALIZE.
+002300     ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+002310     IF WS-RUN-PARM(1:1) = 'C' OR WS-RUN-PARM(1:1) = 'c'
+002320         MOVE 'C' TO WS-REPORT-MODE
+002330     ELSE
+002340         MOVE 'H' TO WS-REPORT-MODE
+002350     END-IF
+002360     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+002361     OPEN INPUT HDRFILE
+002362     MOVE 'HDRFILE ' TO WS-CHECK-FILE-NAME
+002363     MOVE WS-HDRFILE-STATUS TO WS-CHECK-STATUS
+002364     PERFORM 1010-CHECK-FILE-STATUS THRU 1010-EXIT
+
+002365     OPEN INPUT EXPFILE
+002366     MOVE 'EXPFILE ' TO WS-CHECK-FILE-NAME
+002367     MOVE WS-EXPFILE-STATUS TO WS-CHECK-STATUS
+002368     PERFORM 1010-CHECK-FILE-STATUS THRU 1010-EXIT
+
+002369     OPEN INPUT LIMFILE
+002370     MOVE 'LIMFILE ' TO WS-CHECK-FILE-NAME
+002371     MOVE WS-LIMFILE-STATUS TO WS-CHECK-STATUS
+002372     PERFORM 1010-CHECK-FILE-STATUS THRU 1010-EXIT
+
+002420     PERFORM 1100-LOAD-ONE-LIMIT THRU 1100-EXIT
+002430         UNTIL LIMFILE-EOF
+002440     CLOSE LIMFILE
+
+002450     PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+
+002451*
+002452*    EXCFILE AND GLFILE ARE OUTPUT-ONLY, BUT ON A RESTARTED RUN
+002453*    THEY ALREADY HOLD THE EXCEPTION/GL ROWS WRITTEN FOR EVERY
+002454*    EMPLOYEE COVERED BY THE CHECKPOINT -- OPEN OUTPUT WOULD
+002455*    TRUNCATE AND SILENTLY LOSE THOSE ROWS, SO EXTEND INSTEAD.
+002456     IF RESTART-POINT-FOUND
+002457         OPEN EXTEND EXCFILE
+002458         OPEN EXTEND GLFILE
+002459     ELSE
+002460         OPEN OUTPUT EXCFILE
+002461         OPEN OUTPUT GLFILE
+002462     END-IF
+
+002463     PERFORM 6100-READ-HDRFILE THRU 6100-EXIT
+002470     PERFORM 6200-READ-EXPFILE THRU 6200-EXIT.
+002480 1000-EXIT.
+002490     EXIT.
+
+002491*
+002492*    A MISSING OR MISNAMED MANDATORY BATCH INPUT FILE MUST STOP
+002493*    THE RUN HERE -- WITHOUT THIS CHECK, GNUCOBOL'S "SUCCESSFUL"
+002494*    OPEN OF A NONEXISTENT FILE LEAVES THE DRIVING READ LOOP
+002495*    NEVER SEEING END-OF-FILE.
+002496 1010-CHECK-FILE-STATUS.
+002497     IF WS-CHECK-STATUS NOT = '00'
+002498         DISPLAY 'UNABLE TO OPEN ' WS-CHECK-FILE-NAME
+002499             ' -- FILE STATUS = ' WS-CHECK-STATUS
+002500         MOVE 16 TO RETURN-CODE
+002501         GOBACK
+002502     END-IF.
+002503 1010-EXIT.
+002504     EXIT.
+
+002505 1100-LOAD-ONE-LIMIT.
+002510     READ LIMFILE
+002520         AT END SET LIMFILE-EOF TO TRUE
+002530         NOT AT END PERFORM 1110-STORE-LIMIT THRU 1110-EXIT
+002540     END-READ.
+002550 1100-EXIT.
+002560     EXIT.
+
+002570 1110-STORE-LIMIT.
+002571     IF WS-LIMIT-COUNT = 100
+002572         DISPLAY 'LIMFILE HAS MORE THAN 100 RATE ENTRIES -- '
+002573             'INCREASE THE WS-LIMITS TABLE SIZE TO CONTINUE'
+002574         MOVE 16 TO RETURN-CODE
+002575         GOBACK
+002576     END-IF
+002580     ADD 1 TO WS-LIMIT-COUNT
+002590     MOVE LM-TYPE            TO WS-LIM-TYPE(WS-LIMIT-COUNT)
+002600     MOVE LM-EFFECTIVE-DATE  TO WS-LIM-EFF-DATE(WS-LIMIT-COUNT)
+002610     MOVE LM-LIMIT-AMOUNT    TO WS-LIM-AMOUNT(WS-LIMIT-COUNT).
+002620 1110-EXIT.
+002630     EXIT.
+
+002640*
+002650*    A CHECKPOINT FILE FROM AN EARLIER, INTERRUPTED RUN IS
+002660*    OPTIONAL.  IF ONE IS PRESENT ITS LAST RECORD TELLS US
+002670*    WHERE TO RESUME AND WHAT THE RUNNING TOTALS WERE.
+002680*
+002690 1200-LOAD-CHECKPOINT.
+002700     OPEN INPUT CKPFILE
+002710     IF WS-CKPFILE-STATUS = '00'
+002720         PERFORM 1210-READ-ONE-CHECKPOINT THRU 1210-EXIT
+002730             UNTIL CKPFILE-EOF
+002740     END-IF
+002750     CLOSE CKPFILE
+002760     IF WS-RESTART-LAST-EMP-ID NOT = SPACES
+002770         SET RESTART-POINT-FOUND TO TRUE
+002780         MOVE WS-RESTART-RPT-COUNT   TO WS-REPORT-COUNT
+002790         MOVE WS-RESTART-GRAND-TOTAL TO WS-GRAND-TOTAL
+002800         MOVE WS-RESTART-EXCP-COUNT  TO WS-EXCEPTION-COUNT
+002801         MOVE WS-RESTART-GRAND-CURR  TO WS-GRAND-CURRENCY
+002802         IF WS-RESTART-MIXED-FOUND
+002803             SET MIXED-CURRENCY-FOUND TO TRUE
+002804         END-IF
+002810         DISPLAY 'RESTARTING AFTER EMPLOYEE '
+002820             WS-RESTART-LAST-EMP-ID
+002830     END-IF
+002840     OPEN EXTEND CKPFILE.
+002850 1200-EXIT.
+002860     EXIT.
+
+002870 1210-READ-ONE-CHECKPOINT.
+002880     READ CKPFILE
+002890         AT END SET CKPFILE-EOF TO TRUE
+002900         NOT AT END
+002910             MOVE CK-LAST-EMPLOYEE-ID TO WS-RESTART-LAST-EMP-ID
+002920             MOVE CK-REPORT-COUNT     TO WS-RESTART-RPT-COUNT
+002930             MOVE CK-GRAND-TOTAL      TO WS-RESTART-GRAND-TOTAL
+002940             MOVE CK-EXCEPTION-COUNT  TO WS-RESTART-EXCP-COUNT
+002941             MOVE CK-GRAND-CURRENCY   TO WS-RESTART-GRAND-CURR
+002942             MOVE CK-MIXED-CURRENCY-SW TO WS-RESTART-MIXED-SW
+002950     END-READ.
+002960 1210-EXIT.
+002970     EXIT.
+
+002980*****************************************************
+002990*  2000-PROCESS-ONE-EMPLOYEE -- HDRFILE IS THE BATCH   *
+003000*  CONTROL FILE, ONE RECORD PER EMPLOYEE TRIP.  EACH    *
+003010*  RECORD DRIVES ONE REPORT OFF THE MATCHING EXPFILE    *
+003020*  LINE ITEMS.                                          *
+003030*****************************************************
+003040 2000-PROCESS-ONE-EMPLOYEE.
+003050     IF RESTART-POINT-FOUND
+003060         AND WS-HDR-REC-NUM
+003070             NOT GREATER THAN WS-RESTART-RPT-COUNT
+003080         PERFORM 2900-SKIP-EMPLOYEE-DETAIL THRU 2900-EXIT
+003090     ELSE
+003100         PERFORM 2100-BUILD-REPORT-FOR-EMPLOYEE THRU 2100-EXIT
+003110     END-IF
+003120     PERFORM 6100-READ-HDRFILE THRU 6100-EXIT.
+003130 2000-EXIT.
+003140     EXIT.
+
+003150 2100-BUILD-REPORT-FOR-EMPLOYEE.
+003160     MOVE EMPHDR-RECORD TO WS-CURRENT-HEADER
+003170     MOVE 0 TO WS-EXPENSE-COUNT
+003180     MOVE 0 TO MEALS
+003190     MOVE 0 TO TOTAL
+003200     MOVE 0 TO WS-EMP-EXCEPTION-COUNT
+003210     MOVE SPACES TO WS-TRIP-CURRENCY
+003220     PERFORM 2110-LOAD-ONE-EXPENSE-LINE THRU 2110-EXIT
+003230         UNTIL EXPFILE-EOF
+003240         OR EL-EMPLOYEE-ID NOT =
+003250             EH-EMPLOYEE-ID OF WS-CURRENT-HEADER
+003260     PERFORM PRINTREPORT
+003270     PERFORM 5000-WRITE-GL-EXTRACT THRU 5000-EXIT
+003275     PERFORM 2150-TRACK-GRAND-CURRENCY THRU 2150-EXIT
+003290     ADD 1 TO WS-REPORT-COUNT
+003300     ADD TOTAL TO WS-GRAND-TOTAL
+003310     ADD WS-EMP-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+003320     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+003330 2100-EXIT.
+003340     EXIT.
+
+003341*
+003342*    THE RUN-SUMMARY GRAND TOTAL IS A SINGLE FACE-VALUE FIGURE.
+003343*    IT IS ONLY MEANINGFUL WHEN EVERY EMPLOYEE PROCESSED TRAVELS
+003344*    IN THE SAME CURRENCY -- TRACK THAT HERE SO 8000-PRINT-RUN-
+003345*    SUMMARY CAN LABEL IT OR WARN INSTEAD OF PRESENTING A MIXED-
+003346*    CURRENCY SUM AS IF IT WERE A USABLE CONTROL TOTAL.
+003347*
+003348 2150-TRACK-GRAND-CURRENCY.
+003349     IF WS-GRAND-CURRENCY = SPACES
+003350         MOVE WS-TRIP-CURRENCY TO WS-GRAND-CURRENCY
+003351     ELSE
+003352         IF WS-TRIP-CURRENCY NOT = WS-GRAND-CURRENCY
+003353             SET MIXED-CURRENCY-FOUND TO TRUE
+003354         END-IF
+003355     END-IF.
+003356 2150-EXIT.
+003357     EXIT.
+
+003359 2110-LOAD-ONE-EXPENSE-LINE.
+003360     IF WS-EXPENSE-COUNT = 500
+003361         DISPLAY 'EMPLOYEE ' EH-EMPLOYEE-ID OF WS-CURRENT-HEADER
+003362             ' HAS MORE THAN 500 EXPENSE LINES -- INCREASE THE '
+003363             'WS-EXPENSES TABLE SIZE TO CONTINUE'
+003364         MOVE 16 TO RETURN-CODE
+003365         GOBACK
+003366     END-IF
+003369     ADD 1 TO WS-EXPENSE-COUNT
+003379     MOVE EL-TYPE     TO WS-TYPE(WS-EXPENSE-COUNT)
+003389     MOVE EL-AMOUNT   TO WS-AMOUNT(WS-EXPENSE-COUNT)
+003399     MOVE EL-CURRENCY-CODE TO WS-CURRENCY(WS-EXPENSE-COUNT)
+003409     PERFORM 6200-READ-EXPFILE THRU 6200-EXIT.
+003419 2110-EXIT.
+003429     EXIT.
+
+003430*
+003440*    EMPLOYEE ALREADY COVERED BY THE LAST CHECKPOINT --
+003450*    ADVANCE PAST ITS DETAIL LINES WITHOUT REPORTING IT.
+003460*
+003470 2900-SKIP-EMPLOYEE-DETAIL.
+003480     PERFORM 2910-SKIP-ONE-EXPENSE-LINE THRU 2910-EXIT
+003490         UNTIL EXPFILE-EOF
+003500         OR EL-EMPLOYEE-ID NOT = EH-EMPLOYEE-ID OF EMPHDR-RECORD.
+003510 2900-EXIT.
+003520     EXIT.
+
+003530 2910-SKIP-ONE-EXPENSE-LINE.
+003540     PERFORM 6200-READ-EXPFILE THRU 6200-EXIT.
+003550 2910-EXIT.
+003560     EXIT.
+
+003570*****************************************************
+003580*  4000-LOOKUP-LIMIT -- FIND THE POLICY LIMIT FOR THE   *
+003590*  CURRENT LINE'S EXPENSE TYPE, PICKING THE LATEST      *
+003600*  EFFECTIVE-DATED ENTRY THAT IS NOT AFTER THE TRIP     *
+003610*  START DATE.  IF NOTHING MATCHES, THE LINE IS LEFT    *
+003620*  EFFECTIVELY UNLIMITED RATHER THAN REJECTED.          *
+003630*****************************************************
+003640 4000-LOOKUP-LIMIT.
+003650     MOVE 99999999.99 TO WS-LOOKUP-LIMIT
+003660     MOVE 0 TO WS-LOOKUP-EFF-DATE
+003670     PERFORM 4010-CHECK-ONE-LIMIT THRU 4010-EXIT
+003680         VARYING LX FROM 1 BY 1 UNTIL LX > WS-LIMIT-COUNT.
+003690 4000-EXIT.
+003700     EXIT.
+
+003710 4010-CHECK-ONE-LIMIT.
+003720     IF WS-LIM-TYPE(LX) = WS-TYPE(I)
+003730         AND WS-LIM-EFF-DATE(LX) NOT GREATER THAN
+003740             EH-TRIP-START-DATE OF WS-CURRENT-HEADER
+003750         AND WS-LIM-EFF-DATE(LX) GREATER THAN WS-LOOKUP-EFF-DATE
+003760         MOVE WS-LIM-AMOUNT(LX)   TO WS-LOOKUP-LIMIT
+003770         MOVE WS-LIM-EFF-DATE(LX) TO WS-LOOKUP-EFF-DATE
+003780     END-IF.
+003790 4010-EXIT.
+003800     EXIT.
+
+003810*****************************************************
+003820*  5000-WRITE-GL-EXTRACT -- ONE GL EXTRACT RECORD PER   *
+003830*  EXPENSE LINE FOR THE EMPLOYEE JUST REPORTED.         *
+003840*****************************************************
+003850 5000-WRITE-GL-EXTRACT.
+003870     PERFORM 5010-WRITE-ONE-GL-RECORD THRU 5010-EXIT
+003880         VARYING GLX FROM 1 BY 1 UNTIL GLX > WS-EXPENSE-COUNT.
+003890 5000-EXIT.
+003900     EXIT.
+
+003910 5010-WRITE-ONE-GL-RECORD.
+003920     PERFORM 5020-LOOKUP-GL-ACCOUNT THRU 5020-EXIT
+003925     MOVE SPACES TO GLEXT-RECORD
+003930     MOVE EH-EMPLOYEE-ID OF WS-CURRENT-HEADER TO GX-EMPLOYEE-ID
+003940     MOVE WS-TYPE(GLX)          TO GX-TYPE
+003950     MOVE WS-AMOUNT(GLX)        TO GX-AMOUNT
+003960     MOVE WS-CURRENCY(GLX)      TO GX-CURRENCY-CODE
+003970     MOVE WS-GL-LOOKUP-ACCOUNT  TO GX-GL-ACCOUNT
+003980     MOVE WS-GL-LOOKUP-CC       TO GX-COST-CENTER
+003985     MOVE WS-RUN-DATE           TO GX-RUN-DATE
+003990     WRITE GLEXT-RECORD.
+004010 5010-EXIT.
+004020     EXIT.
+
+004030 5020-LOOKUP-GL-ACCOUNT.
+004040     MOVE 'UNMAPPED  ' TO WS-GL-LOOKUP-ACCOUNT
+004050     MOVE 'UNASGN'     TO WS-GL-LOOKUP-CC
+004060     PERFORM 5030-CHECK-ONE-GLMAP THRU 5030-EXIT
+004070         VARYING GMX FROM 1 BY 1 UNTIL GMX > 3.
+004080 5020-EXIT.
+004090     EXIT.
+
+004100 5030-CHECK-ONE-GLMAP.
+004110     IF WS-GLMAP-TYPE(GMX) = WS-TYPE(GLX)
+004120         MOVE WS-GLMAP-ACCOUNT(GMX) TO WS-GL-LOOKUP-ACCOUNT
+004130         MOVE WS-GLMAP-CC(GMX)      TO WS-GL-LOOKUP-CC
+004140     END-IF.
+004150 5030-EXIT.
+004160     EXIT.
+
+004170*
+004180*    RECONCILE THE GL EXTRACT AGAINST THE REPORT'S GRAND TOTAL
+004190*    ONCE THE WHOLE BATCH IS DONE.  THE EXTRACT TOTAL IS SUMMED
+004195*    BACK UP FROM THE RECORDS ACTUALLY WRITTEN TO GLFILE, NOT
+004197*    CARRIED OVER FROM THE LOOP THAT WROTE THEM, SO A BUG IN
+004199*    5010 THAT WRITES A WRONG AMOUNT WOULD ACTUALLY SHOW UP HERE.
+004210*
+004220 5500-RECONCILE-GL-EXTRACT.
+004221     CLOSE GLFILE
+004222     MOVE 0 TO WS-GL-EXTRACT-TOTAL
+004223     OPEN INPUT GLFILE
+004224     IF WS-GLFILE-STATUS = '00'
+004225         PERFORM 5510-SUM-ONE-GL-RECORD THRU 5510-EXIT
+004226             UNTIL GLFILE-EOF
+004227         CLOSE GLFILE
+004228     END-IF
+004230     IF WS-GL-EXTRACT-TOTAL NOT = WS-GRAND-TOTAL
+004240         DISPLAY 'GL RECONCILIATION BREAK -- GL EXTRACT TOTAL '
+004245             WS-GL-EXTRACT-TOTAL ' vs REPORT GRAND TOTAL '
+004250             WS-GRAND-TOTAL
+004260         SET RECON-ERROR-FOUND TO TRUE
+004270     END-IF.
+004280 5500-EXIT.
+004290     EXIT.
+
+004291 5510-SUM-ONE-GL-RECORD.
+004292     READ GLFILE
+004293         AT END SET GLFILE-EOF TO TRUE
+004294         NOT AT END ADD GX-AMOUNT TO WS-GL-EXTRACT-TOTAL
+004295     END-READ.
+004296 5510-EXIT.
+004297     EXIT.
+
+004300*
+004310*    OVER-LIMIT LINE, WRITTEN TO THE EXCEPTIONS QUEUE SO A
+004320*    MANAGER CAN APPROVE OR REJECT IT WITHOUT RE-REVIEWING
+004330*    THE FULL REPORT.
+004340*
+004350 5100-WRITE-EXCEPTION-LINE.
+004360     MOVE WS-LOOKUP-LIMIT TO WS-FORMATTED-LIMIT
+004370     MOVE SPACES TO EXCFILE-RECORD
+004372     MOVE EH-EMPLOYEE-ID OF WS-CURRENT-HEADER TO EX-EMPLOYEE-ID
+004373     MOVE ','                                 TO EX-DELIM-1
+004374     MOVE EH-EMPLOYEE-NAME OF WS-CURRENT-HEADER
+004375         TO EX-EMPLOYEE-NAME
+004376     MOVE ','                                 TO EX-DELIM-2
+004377     MOVE EXPENSENAME                         TO EX-EXPENSE-NAME
+004378     MOVE ','                                 TO EX-DELIM-3
+004379     MOVE WS-FORMATTED-AMOUNT                 TO EX-AMOUNT-DISPLAY
+004380     MOVE ' '                                 TO EX-DELIM-4
+004381     MOVE WS-CURRENCY(I)                      TO EX-CURRENCY-CODE
+004382     MOVE ',LIMIT '                           TO EX-LIMIT-LABEL
+004383     MOVE WS-FORMATTED-LIMIT                  TO EX-LIMIT-DISPLAY
+004520     WRITE EXCFILE-RECORD.
+004530 5100-EXIT.
+004540     EXIT.
+
+004550*****************************************************
+004560*  6100/6200 -- READ THE TWO DRIVING FILES.             *
+004570*****************************************************
+004580 6100-READ-HDRFILE.
+004590     READ HDRFILE
+004600         AT END SET HDRFILE-EOF TO TRUE
+004605         NOT AT END ADD 1 TO WS-HDR-REC-NUM
+004610     END-READ.
+004620 6100-EXIT.
+004630     EXIT.
+
+004640 6200-READ-EXPFILE.
+004650     READ EXPFILE
+004660         AT END SET EXPFILE-EOF TO TRUE
+004670     END-READ.
+004680 6200-EXIT.
+004690     EXIT.
+
+004700*
+004710*    WRITTEN AFTER EACH EMPLOYEE'S REPORT COMPLETES SO A
+004720*    RESTARTED RUN CAN SKIP EVERYTHING THROUGH THIS POINT.
+004730*
+004740 7000-WRITE-CHECKPOINT.
+004745     MOVE SPACES TO CKPT-RECORD
+004750     MOVE EH-EMPLOYEE-ID OF WS-CURRENT-HEADER
+004760         TO CK-LAST-EMPLOYEE-ID
+004770     MOVE WS-REPORT-COUNT     TO CK-REPORT-COUNT
+004780     MOVE WS-GRAND-TOTAL      TO CK-GRAND-TOTAL
+004790     MOVE WS-EXCEPTION-COUNT  TO CK-EXCEPTION-COUNT
+004795     MOVE WS-GRAND-CURRENCY   TO CK-GRAND-CURRENCY
+004796     MOVE WS-MIXED-CURRENCY-SW TO CK-MIXED-CURRENCY-SW
+004800     WRITE CKPT-RECORD.
+004810 7000-EXIT.
+004820     EXIT.
+
+004830*****************************************************
+004840*  8000-PRINT-RUN-SUMMARY -- THE BATCH CONTROL-TOTAL     *
+004850*  TRAILER: REPORTS PRODUCED, GRAND TOTAL, AND HOW MANY  *
+004860*  LINE ITEMS CAME OUT OVER LIMIT.                       *
+004870*****************************************************
+004880 8000-PRINT-RUN-SUMMARY.
+004890     DISPLAY ' '
+004900     DISPLAY '===== EXPENSE REPORT BATCH RUN SUMMARY ====='
+004910     DISPLAY 'REPORTS PRODUCED .......... ' WS-REPORT-COUNT
+004920     MOVE WS-GRAND-TOTAL TO WS-FORMATTED-TOTAL
+004922     IF MIXED-CURRENCY-FOUND
+004924         DISPLAY 'GRAND TOTAL (ALL EMPLOYEES) '
+004925             WS-FORMATTED-TOTAL
+004926         DISPLAY 'WARNING: EMPLOYEES WERE REPORTED IN MORE THAN '
+004927             'ONE CURRENCY -- THE GRAND TOTAL ABOVE IS A FACE-'
+004928             'VALUE SUM ACROSS CURRENCIES, NOT A USABLE CONTROL '
+004929             'TOTAL'
+004930     ELSE
+004932         DISPLAY 'GRAND TOTAL (ALL EMPLOYEES) '
+004933             WS-FORMATTED-TOTAL ' ' WS-GRAND-CURRENCY
+004934     END-IF
+004940     DISPLAY 'OVER-LIMIT LINE ITEMS ...... ' WS-EXCEPTION-COUNT
+004950     IF RECON-ERROR-FOUND
+004960         DISPLAY 'WARNING: GL RECONCILIATION BREAK(S) FOUND -- '
+004970             'SEE MESSAGES ABOVE BEFORE POSTING TO THE LEDGER'
+004975         MOVE 16 TO RETURN-CODE
+004980     END-IF.
+004990 8000-EXIT.
+005000     EXIT.
+
+005010 9000-TERMINATE.
+005020     CLOSE HDRFILE
+005030     CLOSE EXPFILE
+005040     CLOSE EXCFILE
+005050     CLOSE GLFILE
+005060     CLOSE CKPFILE.
+005070 9000-EXIT.
+005080     EXIT.
+
+005090*****************************************************
+005100*  PRINTREPORT -- BUILDS THE EMPLOYEE'S REPORT, HTML OR  *
+005110*  CSV DEPENDING ON WS-REPORT-MODE.  HEADER INFORMATION  *
+005120*  IS PRINTED FIRST, THEN ONE ROW PER EXPENSE LINE, THEN *
+005130*  THE MEALS/TOTAL TRAILER.                              *
+005140*****************************************************
+005150 PRINTREPORT.
+005160     IF HTML-MODE-ON
+005170         DISPLAY '<!DOCTYPE html>'
+005180         DISPLAY '<html lang="en">'
+005190         DISPLAY '<head>'
+005200         DISPLAY '<title>Expense Report</title>'
+005210         DISPLAY '</head>'
+005220         DISPLAY '<body>'
+005230         DISPLAY '<h1>Expense Report</h1>'
+005240         DISPLAY '<p>Employee: '
+005250             EH-EMPLOYEE-ID OF WS-CURRENT-HEADER ' - '
+005260             EH-EMPLOYEE-NAME OF WS-CURRENT-HEADER '</p>'
+005270         DISPLAY '<p>Department: '
+005280             EH-DEPARTMENT OF WS-CURRENT-HEADER '</p>'
+005290         DISPLAY '<p>Trip: '
+005300             EH-TRIP-START-DATE OF WS-CURRENT-HEADER ' to '
+005310             EH-TRIP-END-DATE OF WS-CURRENT-HEADER '</p>'
+005320         DISPLAY '<table>'
+005330         DISPLAY '<thead>'
+005340         DISPLAY '<tr>'
+005350         DISPLAY '<th scope="col">Type</th>'
+005360         DISPLAY '<th scope="col">Amount</th>'
+005370         DISPLAY '<th scope="col">Over Limit</th>'
+005380         DISPLAY '</tr>'
+005390         DISPLAY '</thead>'
+005400         DISPLAY '<tbody>'
+005410     ELSE
+005420         DISPLAY 'EMPLOYEE,'
+005421             FUNCTION TRIM(EH-EMPLOYEE-ID OF WS-CURRENT-HEADER)
+005425             ',' FUNCTION TRIM(EH-EMPLOYEE-NAME
+005426             OF WS-CURRENT-HEADER)
+005440             ',' FUNCTION TRIM(EH-DEPARTMENT OF WS-CURRENT-HEADER)
+005450             ',' EH-TRIP-START-DATE OF WS-CURRENT-HEADER
+005460             '-' EH-TRIP-END-DATE OF WS-CURRENT-HEADER
+005470         DISPLAY 'TYPE,AMOUNT,CURRENCY,OVER LIMIT'
+005480     END-IF
+
+005490     IF WS-EXPENSE-COUNT > 0
+005500         MOVE 1 TO I
+005510         PERFORM SHOWEXPENSEDETAIL
+005520     END-IF
+
+005530     IF HTML-MODE-ON
+005540         DISPLAY '</tbody>'
+005550         DISPLAY '</table>'
+005560     END-IF
+
+005570     MOVE MEALS TO WS-FORMATTED-TOTAL
+005580     IF HTML-MODE-ON
+005590         DISPLAY '<p>Meals: ' WS-FORMATTED-TOTAL ' '
+005600             WS-TRIP-CURRENCY '</p>'
+005610     ELSE
+005620         DISPLAY 'MEALS,' WS-FORMATTED-TOTAL ',' WS-TRIP-CURRENCY
+005630     END-IF
+
+005640     MOVE TOTAL TO WS-FORMATTED-TOTAL
+005650     IF HTML-MODE-ON
+005660         DISPLAY '<p>Total: ' WS-FORMATTED-TOTAL ' '
+005670             WS-TRIP-CURRENCY '</p>'
+005680     ELSE
+005690         DISPLAY 'TOTAL,' WS-FORMATTED-TOTAL ',' WS-TRIP-CURRENCY
+005700     END-IF
+
+005710     IF HTML-MODE-ON
+005720         DISPLAY '</body>'
+005730         DISPLAY '</html>'
+005740     END-IF.
+
+005750*****************************************************
+005760*  SHOWEXPENSEDETAIL -- PRINTS ONE EXPENSE LINE AND THEN *
+005770*  PERFORMS ITSELF FOR THE NEXT LINE UNTIL THE TABLE IS  *
+005780*  EXHAUSTED.  DINNER, BREAKFAST AND CAR RENTAL ARE ALL  *
+005790*  CHECKED AGAINST THE LIMIT TABLE.                      *
+005800*****************************************************
+005810 SHOWEXPENSEDETAIL.
+005820     IF WS-TYPE(I) = 1 OR 2
+005830         ADD WS-AMOUNT(I) TO MEALS
+005840     END-IF
+005850     EVALUATE WS-TYPE(I)
+005860         WHEN 1 MOVE 'Dinner'      TO EXPENSENAME
+005870         WHEN 2 MOVE 'Breakfast'   TO EXPENSENAME
+005880         WHEN 3 MOVE 'Car Rental'  TO EXPENSENAME
+005890     END-EVALUATE
+005900     IF I = 1
+005910         MOVE WS-CURRENCY(I) TO WS-TRIP-CURRENCY
+005920     END-IF
+
+005925     MOVE WS-AMOUNT(I) TO WS-FORMATTED-AMOUNT
+005930     PERFORM 4000-LOOKUP-LIMIT THRU 4000-EXIT
+005940     IF WS-AMOUNT(I) > WS-LOOKUP-LIMIT
+005950         MOVE 'X' TO MOEMARKER
+005960         ADD 1 TO WS-EMP-EXCEPTION-COUNT
+005970         PERFORM 5100-WRITE-EXCEPTION-LINE THRU 5100-EXIT
+005980     ELSE
+005990         MOVE ' ' TO MOEMARKER
+006000     END-IF
+
+006020     IF HTML-MODE-ON
+006030         DISPLAY '<tr>'
+006040         DISPLAY '<td>' EXPENSENAME '</td>'
+006050         DISPLAY '<td>' WS-FORMATTED-AMOUNT ' ' WS-CURRENCY(I)
+006060             '</td>'
+006070         DISPLAY '<td>' MOEMARKER '</td>'
+006080         DISPLAY '</tr>'
+006090     ELSE
+006100         DISPLAY FUNCTION TRIM(EXPENSENAME) ','
+006105             WS-FORMATTED-AMOUNT ',' WS-CURRENCY(I) ',' MOEMARKER
+006120     END-IF
+
+006130     ADD WS-AMOUNT(I) TO TOTAL
+006140     IF I < WS-EXPENSE-COUNT
+006150         ADD 1 TO I
+006160         PERFORM SHOWEXPENSEDETAIL
+006170     END-IF.
