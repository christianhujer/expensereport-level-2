@@ -0,0 +1,16 @@
+000010*****************************************************
+000020*  EXPLINE.CPY                                       *
+000030*  EXPENSE LINE ITEM DETAIL RECORD.                   *
+000040*  ONE RECORD PER EXPENSE LINE ON A TRIP.  RECORDS    *
+000050*  ARE GROUPED BY EL-EMPLOYEE-ID AND MUST ARRIVE IN   *
+000060*  THE SAME EMPLOYEE-ID SEQUENCE AS EMPHDR.CPY.       *
+000070*****************************************************
+000080 01  EXPLINE-RECORD.
+000090     05  EL-EMPLOYEE-ID          PIC X(06).
+000100     05  EL-TYPE                 PIC 9(01).
+000110         88  EL-TYPE-DINNER              VALUE 1.
+000120         88  EL-TYPE-BREAKFAST           VALUE 2.
+000130         88  EL-TYPE-CAR-RENTAL          VALUE 3.
+000140     05  EL-AMOUNT               PIC 9(08)V99.
+000150     05  EL-CURRENCY-CODE        PIC X(03).
+000160     05  FILLER                  PIC X(08).
