@@ -0,0 +1,12 @@
+000010*****************************************************
+000020*  EXPLIM.CPY                                        *
+000030*  PER-DIEM / POLICY LIMIT RATE TABLE RECORD.  ONE    *
+000040*  RECORD PER EXPENSE TYPE PER EFFECTIVE DATE.  OPS   *
+000050*  MAINTAINS THIS FILE WHEN FINANCE REVISES POLICY -- *
+000060*  NO PROGRAM CHANGE IS NEEDED TO CHANGE A LIMIT.      *
+000070*****************************************************
+000080 01  EXPLIM-RECORD.
+000090     05  LM-TYPE                 PIC 9(01).
+000100     05  LM-EFFECTIVE-DATE       PIC 9(08).
+000110     05  LM-LIMIT-AMOUNT         PIC 9(08)V99.
+000120     05  FILLER                  PIC X(08).
