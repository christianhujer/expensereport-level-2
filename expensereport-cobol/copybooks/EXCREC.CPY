@@ -0,0 +1,20 @@
+000010*****************************************************
+000020*  EXCREC.CPY                                        *
+000030*  EXCEPTIONS QUEUE RECORD.  ONE PRINT LINE PER       *
+000040*  OVER-LIMIT EXPENSE LINE, FOR MANAGER APPROVAL.      *
+000050*  FIELDS ARE FIXED-COLUMN SO THE FILE CAN BE READ     *
+000060*  BACK BY POSITION AS WELL AS DISPLAYED AS-IS.        *
+000070*****************************************************
+000080 01  EXCFILE-RECORD.
+000090     05  EX-EMPLOYEE-ID          PIC X(06).
+000100     05  EX-DELIM-1              PIC X(01).
+000110     05  EX-EMPLOYEE-NAME        PIC X(30).
+000120     05  EX-DELIM-2              PIC X(01).
+000130     05  EX-EXPENSE-NAME         PIC X(11).
+000140     05  EX-DELIM-3              PIC X(01).
+000150     05  EX-AMOUNT-DISPLAY       PIC X(11).
+000160     05  EX-DELIM-4              PIC X(01).
+000170     05  EX-CURRENCY-CODE        PIC X(03).
+000180     05  EX-LIMIT-LABEL          PIC X(07).
+000190     05  EX-LIMIT-DISPLAY        PIC X(11).
+000200     05  FILLER                  PIC X(17).
