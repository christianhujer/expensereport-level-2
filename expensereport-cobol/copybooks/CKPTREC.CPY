@@ -0,0 +1,15 @@
+000010*****************************************************
+000020*  CKPTREC.CPY                                       *
+000030*  BATCH CHECKPOINT RECORD.  WRITTEN AFTER EACH       *
+000040*  EMPLOYEE'S REPORT COMPLETES SO A RESTARTED RUN CAN  *
+000050*  PICK UP AFTER THE LAST EMPLOYEE PROCESSED WITHOUT   *
+000060*  REPROCESSING THE WHOLE BATCH.                      *
+000070*****************************************************
+000080 01  CKPT-RECORD.
+000090     05  CK-LAST-EMPLOYEE-ID     PIC X(06).
+000100     05  CK-REPORT-COUNT         PIC 9(06).
+000110     05  CK-GRAND-TOTAL          PIC 9(10)V99.
+000120     05  CK-EXCEPTION-COUNT      PIC 9(06).
+000121     05  CK-GRAND-CURRENCY       PIC X(03).
+000122     05  CK-MIXED-CURRENCY-SW    PIC X(01).
+000130     05  FILLER                  PIC X(04).
