@@ -0,0 +1,14 @@
+000010*****************************************************
+000020*  EMPHDR.CPY                                        *
+000030*  EMPLOYEE / TRIP HEADER RECORD.  ONE RECORD PER     *
+000040*  EMPLOYEE TRIP BEING REPORTED.  THIS FILE ALSO      *
+000050*  SERVES AS THE BATCH RUN'S CONTROL FILE -- ONE      *
+000060*  REPORT IS PRODUCED PER EH-EMPLOYEE-ID READ.        *
+000070*****************************************************
+000080 01  EMPHDR-RECORD.
+000090     05  EH-EMPLOYEE-ID          PIC X(06).
+000100     05  EH-EMPLOYEE-NAME        PIC X(30).
+000110     05  EH-DEPARTMENT           PIC X(20).
+000120     05  EH-TRIP-START-DATE      PIC 9(08).
+000130     05  EH-TRIP-END-DATE        PIC 9(08).
+000140     05  FILLER                  PIC X(08).
