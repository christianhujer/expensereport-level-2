@@ -0,0 +1,14 @@
+000010*****************************************************
+000020*  GLEXTREC.CPY                                      *
+000030*  GENERAL LEDGER EXTRACT RECORD.  ONE RECORD PER     *
+000040*  EXPENSE LINE, MAPPED TO A GL ACCOUNT AND COST      *
+000050*  CENTER, FOR PICKUP BY THE GL POSTING JOB.          *
+000060*****************************************************
+000070 01  GLEXT-RECORD.
+000080     05  GX-EMPLOYEE-ID          PIC X(06).
+000090     05  GX-TYPE                 PIC 9(01).
+000100     05  GX-AMOUNT               PIC 9(08)V99.
+000110     05  GX-CURRENCY-CODE        PIC X(03).
+000120     05  GX-GL-ACCOUNT           PIC X(10).
+000130     05  GX-COST-CENTER          PIC X(06).
+000140     05  GX-RUN-DATE             PIC 9(08).
